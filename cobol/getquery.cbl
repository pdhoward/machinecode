@@ -0,0 +1,62 @@
+      *> getquery assembles analyzed-query from the CGI environment:
+      *> the request path (PATH_INFO, falling back to SCRIPT_NAME)
+      *> followed by the query string with "&" turned into the same
+      *> "|" separator the path uses, so checkquery can walk the
+      *> whole thing with one delimiter.  layout is:
+      *>   /path|name=value|name=value|...
+
+       identification division.
+       program-id. getquery.
+
+       data division.
+
+       working-storage section.
+
+       01 ws-path            pic x(999).
+       01 ws-query-string    pic x(599).
+       01 ws-ptr             pic 9(4) usage comp-5.
+
+       linkage section.
+
+       01 analyzed-query pic x(1600).
+
+       procedure division using analyzed-query.
+
+       0000-mainline.
+
+           move spaces to analyzed-query
+           move spaces to ws-path
+           move spaces to ws-query-string
+
+           accept ws-path from environment "PATH_INFO"
+               on exception move spaces to ws-path
+           end-accept
+
+           if (ws-path = spaces)
+              accept ws-path from environment "SCRIPT_NAME"
+                  on exception move spaces to ws-path
+              end-accept
+           end-if
+
+           if (ws-path = spaces)
+              move "/" to ws-path
+           end-if
+
+           accept ws-query-string from environment "QUERY_STRING"
+               on exception move spaces to ws-query-string
+           end-accept
+
+           inspect ws-query-string replacing all "&" by "|"
+
+           move 1 to ws-ptr
+
+           string function trim(ws-path)         delimited by size
+                  "|"                             delimited by size
+                  function trim(ws-query-string)  delimited by size
+               into analyzed-query
+               with pointer ws-ptr
+           end-string
+
+           goback.
+
+       end program getquery.
