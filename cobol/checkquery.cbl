@@ -0,0 +1,96 @@
+      *> checkquery decides whether one routing-table entry matches
+      *> the current request (method + pattern), and if so unpacks
+      *> analyzed-query's name=value pairs into the-values.  an empty
+      *> route-method means "any method matches", so existing routes
+      *> that don't care about GET vs POST keep working unchanged.
+      *>
+      *> pairs beyond the 10 the-values can hold are not stored --
+      *> overflow-count is incremented and truncated-flag is set so
+      *> the caller can tell the submission was cut off instead of
+      *> silently dropping data.
+
+       identification division.
+       program-id. checkquery.
+
+       data division.
+
+       working-storage section.
+
+       01 ws-ptr             pic 9(4) usage comp-5.
+       01 ws-path            pic x(999).
+       01 ws-segment         pic x(999).
+       01 ws-field-ctr       pic 99 usage comp-5.
+
+       linkage section.
+
+       01 analyzed-query     pic x(1600).
+       01 request-method     pic x(7).
+       01 route-method       pic x(7).
+       01 route-pattern      pic x(999).
+       01 match-flag         pic x(1).
+
+       copy "valuelist.cpy".
+
+       procedure division using analyzed-query request-method
+                                 route-method route-pattern
+                                 match-flag the-values
+                                 overflow-count truncated-flag.
+
+       0000-mainline.
+
+           move "n" to match-flag
+           move zero to overflow-count
+           move "N" to truncated-flag
+           move spaces to the-values
+           move zero to ws-field-ctr
+
+           move 1 to ws-ptr
+           move spaces to ws-path
+
+           unstring analyzed-query delimited by "|"
+               into ws-path
+               with pointer ws-ptr
+           end-unstring
+
+           if (function trim(route-pattern) = function trim(ws-path))
+
+              if (route-method = spaces)
+                 or (route-method = request-method)
+                 move "y" to match-flag
+              end-if
+
+           end-if
+
+           if (match-flag = "y")
+              perform parse-next-pair
+                  until (ws-ptr > length of analyzed-query)
+           end-if
+
+           goback.
+
+       parse-next-pair.
+
+           move spaces to ws-segment
+
+           unstring analyzed-query delimited by "|"
+               into ws-segment
+               with pointer ws-ptr
+           end-unstring
+
+           if (ws-segment not = spaces)
+
+              add 1 to ws-field-ctr
+
+              if (ws-field-ctr > 10)
+                 add 1 to overflow-count
+                 move "Y" to truncated-flag
+              else
+                 unstring ws-segment delimited by "="
+                     into query-value-name(ws-field-ctr)
+                          query-value(ws-field-ctr)
+                 end-unstring
+              end-if
+
+           end-if.
+
+       end program checkquery.
