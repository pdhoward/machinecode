@@ -1,37 +1,101 @@
+      *> showvars is cow's request-inspector: it shows exactly what
+      *> cow parsed for this request -- the-values as passed in, the
+      *> session context, and the matched routing-pattern and raw
+      *> analyzed-query -- with nothing clobbered first, so support
+      *> staff have somewhere to see what a failing request actually
+      *> looked like to the dispatcher.
+
        identification division.
        program-id. showvars.
 
        data division.
+
        working-storage section.
 
-       01 ctr      pic 99 usage comp-5.
+       01 ctr              pic 99 usage comp-5.
+       01 ws-body-ptr      pic 9(4) usage comp-5.
+       01 ws-overflow-disp pic z9.
 
        linkage section.
 
-       01 the-values.
+       copy "valuelist.cpy".
+       copy "session.cpy".
+
+       01 response-content-type pic x(40).
+       01 response-body         pic x(4000).
+       01 matched-pattern       pic x(999).
+       01 raw-query             pic x(1600).
+
+       procedure division using the-values session-context
+                                 response-content-type
+                                 response-body overflow-count
+                                 truncated-flag
+                                 matched-pattern raw-query.
+
+       0000-mainline.
+
+           move spaces to response-body
+           move 1 to ws-body-ptr
 
-          05 query-values           occurs 10 times.
-            10 query-value-name     pic x(90).
-            10 query-value          pic x(90).
+           string
+               "<p>matched pattern: " function trim(matched-pattern)
+               "</p><p>raw query: " function trim(raw-query) "</p>"
+               "<p>session id: " function trim(session-id)
+               " | user: " function trim(session-user-id)
+               " | authenticated: " session-authenticated "</p>"
+               delimited by size
+               into response-body
+               with pointer ws-body-ptr
+           end-string
 
+           if (submission-truncated)
+              perform append-truncation-warning
+           end-if
 
-       procedure division using the-values.
+           perform append-values-table
 
-           display "<table cellpadding=10 border=1 cellspacing=4 bgcolor=lightgray>"
-           
-            move "hello world" to the-values 
-           display query-values(1)
+           goback.
+
+       append-truncation-warning.
+
+           move overflow-count to ws-overflow-disp
+
+           string
+               "<p><b>warning:</b> submission truncated, "
+               ws-overflow-disp " field(s) dropped</p>"
+               delimited by size
+               into response-body
+               with pointer ws-body-ptr
+           end-string.
+
+       append-values-table.
+
+           string
+               "<table cellpadding=10 border=1 cellspacing=4"
+               " bgcolor=lightgray>"
+               delimited by size
+               into response-body
+               with pointer ws-body-ptr
+           end-string
 
            perform varying ctr from 1 by 1
-             until ctr > 10
+               until ctr > 10
 
-               display "<tr><td>" query-value-name(ctr) "</td><td>" query-value(ctr) "</td></tr>"
+               string
+                   "<tr><td>" query-value-name(ctr) "</td><td>"
+                   query-value(ctr) "</td></tr>"
+                   delimited by size
+                   into response-body
+                   with pointer ws-body-ptr
+               end-string
 
            end-perform
 
-
-           display "</table>"
-      
-       goback.
+           string
+               "</table>"
+               delimited by size
+               into response-body
+               with pointer ws-body-ptr
+           end-string.
 
        end program showvars.
