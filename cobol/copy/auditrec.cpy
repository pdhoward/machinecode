@@ -0,0 +1,20 @@
+      *> one line per dispatched (or failed) request, written by cow
+      *> and read back by cowreport.  pipe-delimited line sequential
+      *> so it can be tailed/grepped as plain text in production.
+      *> this 01 is used under an fd, so the filler value clauses
+      *> below are for documentation only -- the writer has to move
+      *> "|" into each filler itself before every write.
+
+       01 audit-record.
+
+          05  audit-timestamp        pic x(26).
+          05  audit-filler-1         pic x(1) value "|".
+          05  audit-request-method   pic x(7).
+          05  audit-filler-2         pic x(1) value "|".
+          05  audit-outcome          pic x(11).
+          05  audit-filler-3         pic x(1) value "|".
+          05  audit-routing-pattern  pic x(999).
+          05  audit-filler-4         pic x(1) value "|".
+          05  audit-routing-destiny  pic x(999).
+          05  audit-filler-5         pic x(1) value "|".
+          05  audit-query-text       pic x(1600).
