@@ -0,0 +1,15 @@
+      *> parsed name/value pairs for the current request, shared by
+      *> cow, checkquery and every routing-destiny program.  overflow
+      *> count and truncated-flag report pairs that did not fit.
+
+       01 the-values.
+
+          05 query-values           occurs 10 times.
+            10 query-value-name     pic x(90).
+            10 query-value          pic x(90).
+
+       01 overflow-count         pic 99 usage comp-5.
+
+       01 truncated-flag         pic x(1).
+          88 submission-truncated value "Y".
+          88 submission-complete  value "N".
