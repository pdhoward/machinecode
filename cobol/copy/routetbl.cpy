@@ -0,0 +1,16 @@
+      *> routing table layout, shared by cow, loadroutes and routeval.
+      *> populated at startup by loadroutes from the external routes
+      *> file -- no routing-pattern/routing-destiny values are ever
+      *> hardcoded here.  routing-table-count tells callers how many
+      *> of the 10 occurrences were actually loaded.  an empty
+      *> routing-method means "any method matches".
+
+       01 the-great-dispatch.
+
+          03  routing-table-count   pic 99 usage comp-5 value zero.
+
+          03  routing-table            occurs 10 times.
+
+            05   routing-method    pic x(7).
+            05   routing-pattern   pic x(999).
+            05   routing-destiny   pic x(999).
