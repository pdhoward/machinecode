@@ -0,0 +1,11 @@
+      *> session/auth context, resolved once per request by getsession
+      *> from the cowsid cookie and handed to every routing-destiny
+      *> call alongside the-values.
+
+       01 session-context.
+
+          05  session-id             pic x(32).
+          05  session-user-id        pic x(30).
+          05  session-authenticated  pic x(1) value "N".
+              88  session-is-authenticated value "Y".
+              88  session-is-anonymous     value "N".
