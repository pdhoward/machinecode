@@ -0,0 +1,177 @@
+      *> routeval is the maintenance batch job that must be run
+      *> clean against a routes file before it is dropped into
+      *> cobol/config/routes.dat for cow to pick up.  it rejects a
+      *> routes file that has a duplicate method/pattern pair, or that
+      *> names a destiny program whose source cannot be found, and
+      *> warns if the file declares more routes than cow's 10-slot
+      *> routing table can hold.  return-code 0 means the file is safe
+      *> to deploy; non-zero means do not deploy it.
+
+       identification division.
+       program-id. routeval.
+
+       environment division.
+
+       input-output section.
+
+       file-control.
+           select routes-file assign to dynamic routes-file-name
+               organization line sequential
+               file status routes-file-status.
+
+       data division.
+
+       file section.
+
+       fd  routes-file.
+       01  routes-line           pic x(1010).
+
+       working-storage section.
+
+       01 routes-file-name     pic x(200)
+                                value "cobol/config/routes.dat".
+       01 routes-file-status   pic x(2).
+       01 ws-eof               pic x(1) value "n".
+
+       01 ws-error-count       pic 9(4) usage comp-5 value zero.
+       01 ws-route-count       pic 9(4) usage comp-5 value zero.
+
+       01 ws-ptr               pic 9(4) usage comp-5.
+       01 ws-method            pic x(7).
+       01 ws-pattern           pic x(999).
+       01 ws-destiny           pic x(999).
+       01 ws-destiny-source    pic x(220).
+       01 ws-exist-details.
+          05  we-file-size     pic x(8) usage comp-x.
+          05  we-file-date     pic x(2) usage comp-x.
+          05  we-file-time     pic x(2) usage comp-x.
+          05  we-filler        pic x(24).
+
+       01 ws-known-routes occurs 200 times.
+          05  kr-method         pic x(7).
+          05  kr-pattern        pic x(999).
+
+       01 ws-dup-ctr           pic 9(4) usage comp-5.
+
+       procedure division.
+
+       0000-mainline.
+
+           accept routes-file-name from environment "COW_ROUTES_FILE"
+               on exception
+                   move "cobol/config/routes.dat" to routes-file-name
+           end-accept
+
+           display "routeval: validating "
+               function trim(routes-file-name)
+
+           open input routes-file
+
+           if (routes-file-status not = "00")
+              display "routeval: cannot open routes file, status "
+                  routes-file-status
+              move 1 to ws-error-count
+              move 16 to return-code
+              goback
+           end-if
+
+           perform validate-one-route
+               until (ws-eof = "y")
+
+           close routes-file
+
+           if (ws-route-count > 10)
+              display "routeval: warning -- " ws-route-count
+                  " routes defined but cow only loads the first 10"
+           end-if
+
+           if (ws-error-count = 0)
+              display "routeval: " ws-route-count
+                  " routes ok, 0 errors -- safe to deploy"
+              move 0 to return-code
+           else
+              display "routeval: " ws-error-count
+                  " error(s) found -- do not deploy"
+              move 16 to return-code
+           end-if
+
+           goback.
+
+       validate-one-route.
+
+           read routes-file
+               at end move "y" to ws-eof
+           end-read
+
+           if (ws-eof = "n") and (routes-line not = spaces)
+              and (routes-line(1:1) not = "*")
+
+              move spaces to ws-method
+              move spaces to ws-pattern
+              move spaces to ws-destiny
+              move 1 to ws-ptr
+
+              unstring routes-line delimited by "|"
+                  into ws-method ws-pattern ws-destiny
+                  with pointer ws-ptr
+              end-unstring
+
+              move function trim(ws-method)  to ws-method
+              move function trim(ws-pattern) to ws-pattern
+              move function trim(ws-destiny) to ws-destiny
+
+              if (ws-pattern = spaces) or (ws-destiny = spaces)
+                 display "routeval: malformed line: "
+                     function trim(routes-line)
+                 add 1 to ws-error-count
+              else
+                 perform check-duplicate-route
+                 perform check-destiny-exists
+
+                 if (ws-route-count < 200)
+                    add 1 to ws-route-count
+                    move ws-method  to kr-method(ws-route-count)
+                    move ws-pattern to kr-pattern(ws-route-count)
+                 end-if
+              end-if
+
+           end-if.
+
+       check-duplicate-route.
+
+           move zero to ws-dup-ctr
+
+           perform varying ws-dup-ctr from 1 by 1
+               until (ws-dup-ctr > ws-route-count)
+
+               if (kr-method(ws-dup-ctr) = ws-method)
+                  and (kr-pattern(ws-dup-ctr) = ws-pattern)
+
+                  display "routeval: duplicate route "
+                      function trim(ws-method) " "
+                      function trim(ws-pattern)
+                  add 1 to ws-error-count
+
+               end-if
+
+           end-perform.
+
+       check-destiny-exists.
+
+           move spaces to ws-destiny-source
+           string "cobol/" delimited by size
+                  function trim(ws-destiny) delimited by size
+                  ".cbl" delimited by size
+               into ws-destiny-source
+           end-string
+
+           call "CBL_CHECK_FILE_EXIST" using
+                   ws-destiny-source ws-exist-details
+
+           if (return-code not = 0)
+              display "routeval: destiny program not found: "
+               function trim(ws-destiny-source)
+              add 1 to ws-error-count
+           end-if.
+
+       end program routeval.
