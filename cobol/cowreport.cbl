@@ -0,0 +1,174 @@
+      *> cowreport is the daily batch job that turns the audit file
+      *> into the morning report: hit count by routing-pattern, the
+      *> count of unmatched queries that fell through to
+      *> route-not-found-error, and the count of destiny-call
+      *> failures, each sorted by volume so a hammered or dying route
+      *> is the first thing on the page.
+
+       identification division.
+       program-id. cowreport.
+
+       environment division.
+
+       input-output section.
+
+       file-control.
+           select audit-file assign to dynamic audit-file-name
+               organization line sequential
+               file status audit-file-status.
+
+       data division.
+
+       file section.
+
+       fd  audit-file.
+       copy "auditrec.cpy".
+
+       working-storage section.
+
+       01 audit-file-name     pic x(200)
+                               value "cobol/config/audit.log".
+       01 audit-file-status   pic x(2).
+       01 ws-eof               pic x(1) value "n".
+
+       01 ws-notfound-count    pic 9(7) usage comp-5 value zero.
+       01 ws-destinyfail-count pic 9(7) usage comp-5 value zero.
+       01 ws-startupfail-count pic 9(7) usage comp-5 value zero.
+
+       01 ws-pattern-stats occurs 200 times.
+          05  ps-pattern        pic x(999).
+          05  ps-hit-count      pic 9(7) usage comp-5.
+
+       01 ws-pattern-known     pic 9(4) usage comp-5 value zero.
+       01 ws-find-ctr          pic 9(4) usage comp-5.
+       01 ws-found-flag        pic x(1).
+
+       01 ws-sort-i            pic 9(4) usage comp-5.
+       01 ws-sort-j            pic 9(4) usage comp-5.
+       01 ws-swap-pattern      pic x(999).
+       01 ws-swap-count        pic 9(7) usage comp-5.
+
+       01 ws-disp-count        pic z,zzz,zz9.
+
+       procedure division.
+
+       0000-mainline.
+
+           display "cow daily usage/error report"
+           display "============================"
+
+           open input audit-file
+
+           if (audit-file-status not = "00")
+              display "cowreport: no audit file found at "
+                  function trim(audit-file-name)
+              move 0 to return-code
+              goback
+           end-if
+
+           perform read-one-record
+               until (ws-eof = "y")
+
+           close audit-file
+
+           perform sort-pattern-stats
+
+           display " "
+           display "hits by routing-pattern (highest first):"
+
+           perform varying ws-sort-i from 1 by 1
+               until ws-sort-i > ws-pattern-known
+
+               move ps-hit-count(ws-sort-i) to ws-disp-count
+               display "  " function trim(ps-pattern(ws-sort-i)) " : "
+                   function trim(ws-disp-count)
+
+           end-perform
+
+           display " "
+           move ws-notfound-count to ws-disp-count
+           display "unmatched queries (404): "
+               function trim(ws-disp-count)
+
+           move ws-destinyfail-count to ws-disp-count
+           display "destiny-call failures (500): "
+               function trim(ws-disp-count)
+
+           move ws-startupfail-count to ws-disp-count
+           display "routing table startup failures: "
+               function trim(ws-disp-count)
+
+           goback.
+
+       read-one-record.
+
+           read audit-file
+               at end move "y" to ws-eof
+           end-read
+
+           if (ws-eof = "n")
+
+              evaluate audit-outcome
+                 when "NOTFOUND"
+                    add 1 to ws-notfound-count
+                 when "DESTINYFAIL"
+                    add 1 to ws-destinyfail-count
+                    perform record-pattern-hit
+                 when "STARTUPFAIL"
+                    add 1 to ws-startupfail-count
+                 when other
+                    perform record-pattern-hit
+              end-evaluate
+
+           end-if.
+
+       record-pattern-hit.
+
+           move "n" to ws-found-flag
+
+           perform varying ws-find-ctr from 1 by 1
+               until (ws-find-ctr > ws-pattern-known)
+                  or (ws-found-flag = "y")
+
+               if (ps-pattern(ws-find-ctr) = audit-routing-pattern)
+                  add 1 to ps-hit-count(ws-find-ctr)
+                  move "y" to ws-found-flag
+               end-if
+
+           end-perform
+
+           if (ws-found-flag = "n") and (ws-pattern-known < 200)
+              add 1 to ws-pattern-known
+              move audit-routing-pattern to ps-pattern(ws-pattern-known)
+              move 1 to ps-hit-count(ws-pattern-known)
+           end-if.
+
+      *> a simple descending bubble sort -- the pattern table tops
+      *> out at 200 entries, so this stays cheap enough to run daily.
+       sort-pattern-stats.
+
+           perform varying ws-sort-i from 1 by 1
+               until ws-sort-i > ws-pattern-known
+
+               perform varying ws-sort-j from 1 by 1
+                   until ws-sort-j > (ws-pattern-known - ws-sort-i)
+
+                   if (ps-hit-count(ws-sort-j)
+                          < ps-hit-count(ws-sort-j + 1))
+
+                      move ps-pattern(ws-sort-j) to ws-swap-pattern
+                      move ps-hit-count(ws-sort-j) to ws-swap-count
+                      move ps-pattern(ws-sort-j + 1)
+                          to ps-pattern(ws-sort-j)
+                      move ps-hit-count(ws-sort-j + 1)
+                          to ps-hit-count(ws-sort-j)
+                      move ws-swap-pattern to ps-pattern(ws-sort-j + 1)
+                      move ws-swap-count to ps-hit-count(ws-sort-j + 1)
+
+                   end-if
+
+               end-perform
+
+           end-perform.
+
+       end program cowreport.
