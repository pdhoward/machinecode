@@ -3,73 +3,254 @@
 
        environment division.
 
+       input-output section.
+
+       file-control.
+           select audit-file assign to dynamic audit-file-name
+               organization line sequential
+               file status audit-file-status.
+
        data division.
 
-       working-storage section.
+       file section.
 
+       fd  audit-file.
+       copy "auditrec.cpy".
+
+       working-storage section.
 
        01 newline         pic x   value x'0a'.
 
-       01 analyzed-query pic x(1600).  
+       01 analyzed-query pic x(1600).
 
-       01 the-great-dispatch.
+       01 request-method  pic x(7).
 
-          03  routing-table            occurs 10 times.
+       01 response-content-type pic x(40)
+                          value "text/html; charset=utf-8".
+       01 response-body   pic x(4000).
+       01 status-line     pic x(40) value spaces.
 
-            05   routing-pattern   pic x(999).
-            05   routing-destiny   pic x(999).
+       copy "routetbl.cpy".
 
-                                                                               
-       01 tester         pic x(1) value "n".  
+       01 tester         pic x(1) value "n".
        01 anyfound       pic x(1) value "n".
+       01 destiny-failed pic x(1) value "n".
        01 ctr            pic 99 usage comp-5.
 
-       01 the-values.
+       copy "valuelist.cpy".
+       copy "session.cpy".
 
-          05 query-values           occurs 10 times.
-            10 query-value-name     pic x(90).
-            10 query-value          pic x(90).
+       01 load-status           pic x(1).
+       01 audit-file-name       pic x(200)
+                                 value "cobol/config/audit.log".
+       01 audit-file-status     pic x(2).
 
        procedure division.
 
-       copy "config.cbl".
+       0000-mainline.
 
-       perform web-header.
+          *> config.cbl used to carry a compiled-in routing table -- it
+          *> is now loaded at runtime from the external routes file
+          *> (see cobol/config/routes.dat and the loadroutes/routeval
+          *> programs), so a route can be added or changed without
+          *> rebuilding cow.
+           call 'loadroutes' using the-great-dispatch load-status
 
-       call 'getquery' using analyzed-query.
+           call 'getquery' using analyzed-query
 
-       perform varying ctr from 1 by 1
-             until ctr > 5
+           accept request-method from environment "REQUEST_METHOD"
+               on exception move spaces to request-method
+           end-accept
+
+           if (request-method = spaces)
+              move "GET" to request-method
+           end-if
+
+           call 'getsession' using session-context analyzed-query
+
+          *> a missing/unreadable routes file means there is no table
+          *> to dispatch against at all -- answered (and logged) as
+          *> its own outcome instead of falling through to the
+          *> dispatch loop, so a bad deploy of routes.dat shows up as
+          *> a startup problem, not a wave of ordinary 404s.
+           if (load-status not = "y")
+              perform route-startup-error
+              goback
+           end-if
 
-           call 'checkquery' using analyzed-query routing-pattern(ctr) tester the-values
+          *> first match wins: the routing table is walked in load
+          *> order, slot 1 through routing-table-count, and the first
+          *> entry whose pattern matches is the one that dispatches --
+          *> a later entry for the same pattern is never reached, so
+          *> put the more specific route first in the routes file.
+           perform varying ctr from 1 by 1
+                 until ctr > routing-table-count
 
-           if (tester="y")
+               call 'checkquery' using analyzed-query request-method
+                   routing-method(ctr) routing-pattern(ctr)
+                   tester the-values overflow-count truncated-flag
 
-              *> display routing-pattern(ctr) "<hr>" 
-              move "y" to anyfound
-              call routing-destiny(ctr) using the-values
+               if (tester = "y")
 
+                  move "y" to anyfound
+
+                  move spaces to response-body
+                  move "text/html; charset=utf-8"
+                      to response-content-type
+
+                  call routing-destiny(ctr) using the-values
+                      session-context response-content-type
+                      response-body overflow-count truncated-flag
+                      routing-pattern(ctr) analyzed-query
+                      on exception
+                          move "y" to destiny-failed
+                  end-call
+
+                  if (destiny-failed = "y")
+                     perform route-destiny-error
+                  else
+                     perform write-audit-record
+                     perform web-header
+                     display function trim(response-body)
+                  end-if
+
+                  move routing-table-count to ctr
+
+               end-if
+
+           end-perform
+
+           if (anyfound = "n")
+              perform route-not-found-error
            end-if
 
-       end-perform
+           goback.
+
+      *> no routing-table entry matched this request's pattern --
+      *> answered as a 404, and logged with the raw query text for
+      *> forensics instead of only echoing it to the browser.
+       route-not-found-error.
+
+           move "status: 404 Not Found" to status-line
+           move "text/html; charset=utf-8" to response-content-type
+           perform web-header
 
+           display
+               "<b>Cobol-on-Wheelchair error:</b> no route matched "
+               "(<i>" function trim(analyzed-query) "</i>)"
 
-       if (anyfound="n") perform bad-query-error.
+           perform write-not-found-audit-record.
 
-       *> if (anyfound="y")  call 'showvars' using the-values.  
+      *> a routing-table entry matched but the destiny program could
+      *> not be *invoked* (e.g. it isn't deployed/loadable) --
+      *> answered as a 500, not a 404, so a bad deployment doesn't look
+      *> like a bad url.  note: ON EXCEPTION on a CALL only fires for
+      *> call-resolution failure; an abend *inside* a successfully
+      *> invoked destiny program still takes down the whole run unit --
+      *> straight batch GnuCOBOL has no CICS-style recovery to contain
+      *> that, so this paragraph only covers "program not found," not a
+      *> crash partway through a handler.
+       route-destiny-error.
 
-       goback.
+           move "status: 500 Internal Server Error" to status-line
+           move "text/html; charset=utf-8" to response-content-type
+           perform web-header
 
- bad-query-error.
+           display
+               "<b>Cobol-on-Wheelchair error:</b> route matched but "
+               "destiny program failed (<i>"
+               function trim(analyzed-query) "</i>)"
 
- display "<b>Cobol-on-Wheelchair error:</b> query pattern not found (<i>" function trim(analyzed-query) "</i>)".
+           perform write-destiny-failed-audit-record.
 
+      *> the routing table itself failed to load (missing/unreadable
+      *> routes file) -- answered as a 503, distinct from an ordinary
+      *> 404, since no request could possibly match against an empty
+      *> table and it isn't the caller's url that's at fault.
+       route-startup-error.
 
- web-header.
+           move "status: 503 Service Unavailable" to status-line
+           move "text/html; charset=utf-8" to response-content-type
+           perform web-header
+
+           display
+               "<b>Cobol-on-Wheelchair error:</b> routing table "
+               "failed to load"
+
+           perform write-startup-failed-audit-record.
+
+       web-header.
+
+           if (status-line not = spaces)
+              display function trim(status-line) newline end-display
+           end-if
+
+           display
+               "content-type: " function trim(response-content-type)
+               newline
+           end-display.
+
+      *> one audit line per dispatched request, written right after
+      *> the route is matched, so production traffic can be
+      *> reconstructed later instead of guessed at from web-server
+      *> logs that don't know about cow's routing layer.
+       write-audit-record.
+
+           move function current-date to audit-timestamp
+           move request-method to audit-request-method
+           move "DISPATCHED" to audit-outcome
+           move routing-pattern(ctr) to audit-routing-pattern
+           move routing-destiny(ctr) to audit-routing-destiny
+           move analyzed-query to audit-query-text
+           perform append-audit-record.
+
+       write-not-found-audit-record.
+
+           move function current-date to audit-timestamp
+           move request-method to audit-request-method
+           move "NOTFOUND" to audit-outcome
+           move spaces to audit-routing-pattern
+           move spaces to audit-routing-destiny
+           move analyzed-query to audit-query-text
+           perform append-audit-record.
+
+       write-destiny-failed-audit-record.
+
+           move function current-date to audit-timestamp
+           move request-method to audit-request-method
+           move "DESTINYFAIL" to audit-outcome
+           move routing-pattern(ctr) to audit-routing-pattern
+           move routing-destiny(ctr) to audit-routing-destiny
+           move analyzed-query to audit-query-text
+           perform append-audit-record.
+
+       write-startup-failed-audit-record.
+
+           move function current-date to audit-timestamp
+           move request-method to audit-request-method
+           move "STARTUPFAIL" to audit-outcome
+           move spaces to audit-routing-pattern
+           move spaces to audit-routing-destiny
+           move analyzed-query to audit-query-text
+           perform append-audit-record.
+
+      *> the fd record's filler delimiters carry a value clause for
+      *> readability in the copybook, but value clauses on file
+      *> section items are not applied at run time, so they are set
+      *> here, right before every write.
+       append-audit-record.
+
+           move "|" to audit-filler-1
+           move "|" to audit-filler-2
+           move "|" to audit-filler-3
+           move "|" to audit-filler-4
+           move "|" to audit-filler-5
+
+           open extend audit-file
+           if (audit-file-status = "35")
+              open output audit-file
+           end-if
+           write audit-record
+           close audit-file.
 
-       display
-           "content-type: text/html; charset=utf-8"
-           newline
-       end-display.
-      
-end program cow
\ No newline at end of file
+       end program cow.
