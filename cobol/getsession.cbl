@@ -0,0 +1,144 @@
+      *> getsession resolves session-context from the cowsid cookie, or
+      *> (if no cookie is present) a "token" field in the query string,
+      *> before cow's dispatch loop runs, so every routing-destiny call
+      *> knows who (if anyone) is calling.  a request with neither comes
+      *> back anonymous (session-authenticated "N") rather than erroring
+      *> -- cow itself has no login screen, it only reports what a
+      *> session front-end or api caller already established.
+
+       identification division.
+       program-id. getsession.
+
+       data division.
+
+       working-storage section.
+
+       01 ws-cookie-line    pic x(512).
+       01 ws-ptr            pic 9(4) usage comp-5.
+       01 ws-piece          pic x(128).
+       01 ws-piece-ptr      pic 9(4) usage comp-5.
+       01 ws-name           pic x(64).
+       01 ws-value          pic x(64).
+
+       01 ws-qptr           pic 9(4) usage comp-5.
+       01 ws-qpiece         pic x(200).
+
+       linkage section.
+
+       copy "session.cpy".
+
+       01 analyzed-query    pic x(1600).
+
+       procedure division using session-context analyzed-query.
+
+       0000-mainline.
+
+           move spaces to session-context
+           move "N" to session-authenticated
+           move spaces to ws-cookie-line
+
+           accept ws-cookie-line from environment "HTTP_COOKIE"
+               on exception move spaces to ws-cookie-line
+           end-accept
+
+           if (ws-cookie-line not = spaces)
+              move 1 to ws-ptr
+              perform parse-next-cookie
+                  until (ws-ptr > length of ws-cookie-line)
+                     or (session-authenticated = "Y")
+           end-if
+
+           if (session-authenticated not = "Y")
+              perform parse-query-for-token
+           end-if
+
+           goback.
+
+       parse-next-cookie.
+
+           move spaces to ws-piece
+
+           unstring ws-cookie-line delimited by ";"
+               into ws-piece
+               with pointer ws-ptr
+           end-unstring
+
+           if (ws-piece not = spaces)
+
+              move spaces to ws-name
+              move spaces to ws-value
+              move 1 to ws-piece-ptr
+
+             *> split on the first "=" only -- a cookie value that is
+             *> itself base64 (e.g. padded with "==") must not be cut
+             *> short by a naive split on every "=" in the piece.
+              unstring ws-piece delimited by "="
+                  into ws-name
+                  with pointer ws-piece-ptr
+              end-unstring
+
+              if (ws-piece-ptr <= length of ws-piece)
+                 move ws-piece(ws-piece-ptr:) to ws-value
+              end-if
+
+              if (function trim(ws-name) = "cowsid")
+                 move function trim(ws-value) to session-id
+                 move function trim(ws-value) to session-user-id
+                 move "Y" to session-authenticated
+              end-if
+
+           end-if.
+
+      *> no cowsid cookie was presented -- fall back to a "token" field
+      *> in the query string (analyzed-query's own pipe-delimited
+      *> name=value pairs), so an api caller that has no cookie jar can
+      *> still authenticate with e.g. "?token=...".  the first segment
+      *> of analyzed-query is the request path, not a pair, and is
+      *> skipped.
+       parse-query-for-token.
+
+           move 1 to ws-qptr
+           move spaces to ws-qpiece
+
+           unstring analyzed-query delimited by "|"
+               into ws-qpiece
+               with pointer ws-qptr
+           end-unstring
+
+           perform parse-next-query-pair
+               until (ws-qptr > length of analyzed-query)
+                  or (session-authenticated = "Y").
+
+       parse-next-query-pair.
+
+           move spaces to ws-qpiece
+
+           unstring analyzed-query delimited by "|"
+               into ws-qpiece
+               with pointer ws-qptr
+           end-unstring
+
+           if (ws-qpiece not = spaces)
+
+              move spaces to ws-name
+              move spaces to ws-value
+              move 1 to ws-piece-ptr
+
+              unstring ws-qpiece delimited by "="
+                  into ws-name
+                  with pointer ws-piece-ptr
+              end-unstring
+
+              if (ws-piece-ptr <= length of ws-qpiece)
+                 move ws-qpiece(ws-piece-ptr:) to ws-value
+              end-if
+
+              if (function trim(ws-name) = "token")
+                 move function trim(ws-value) to session-id
+                 move function trim(ws-value) to session-user-id
+                 move "Y" to session-authenticated
+              end-if
+
+           end-if.
+
+       end program getsession.
