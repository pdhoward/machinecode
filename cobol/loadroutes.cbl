@@ -0,0 +1,109 @@
+      *> loadroutes reads the external routes file and populates
+      *> the-great-dispatch at cow startup.  this is the piece that
+      *> lets an endpoint be added or changed by editing the routes
+      *> file, with no recompile of cow needed -- the routes file is
+      *> validated offline by routeval before it is dropped into
+      *> place.  load-status comes back "y" only if at least one
+      *> route line was read and none of the lines were malformed.
+
+       identification division.
+       program-id. loadroutes.
+
+       environment division.
+
+       input-output section.
+
+       file-control.
+           select routes-file assign to dynamic routes-file-name
+               organization line sequential
+               file status routes-file-status.
+
+       data division.
+
+       file section.
+
+       fd  routes-file.
+       01  routes-line           pic x(1010).
+
+       working-storage section.
+
+       01 routes-file-name     pic x(200)
+                                value "cobol/config/routes.dat".
+       01 routes-file-status   pic x(2).
+
+       01 ws-ptr               pic 9(4) usage comp-5.
+       01 ws-method            pic x(7).
+       01 ws-pattern           pic x(999).
+       01 ws-destiny           pic x(999).
+       01 ws-eof                pic x(1) value "n".
+
+       linkage section.
+
+       copy "routetbl.cpy".
+       01 load-status           pic x(1).
+
+       procedure division using the-great-dispatch load-status.
+
+       0000-mainline.
+
+           move "n" to load-status
+           move spaces to the-great-dispatch
+           move zero to routing-table-count
+
+           accept routes-file-name from environment "COW_ROUTES_FILE"
+               on exception
+                   move "cobol/config/routes.dat" to routes-file-name
+           end-accept
+
+           open input routes-file
+
+           if (routes-file-status not = "00")
+              goback
+           end-if
+
+           perform load-one-route
+               until (ws-eof = "y") or (routing-table-count = 10)
+
+           close routes-file
+
+           if (routing-table-count > 0)
+              move "y" to load-status
+           end-if
+
+           goback.
+
+       load-one-route.
+
+           read routes-file
+               at end move "y" to ws-eof
+           end-read
+
+           if (ws-eof = "n") and (routes-line not = spaces)
+              and (routes-line(1:1) not = "*")
+
+              move spaces to ws-method
+              move spaces to ws-pattern
+              move spaces to ws-destiny
+              move 1 to ws-ptr
+
+              unstring routes-line delimited by "|"
+                  into ws-method ws-pattern ws-destiny
+                  with pointer ws-ptr
+              end-unstring
+
+              if (function trim(ws-pattern) not = spaces)
+                 and (function trim(ws-destiny) not = spaces)
+
+                 add 1 to routing-table-count
+                 move function trim(ws-method)
+                     to routing-method(routing-table-count)
+                 move function trim(ws-pattern)
+                     to routing-pattern(routing-table-count)
+                 move function trim(ws-destiny)
+                     to routing-destiny(routing-table-count)
+
+              end-if
+
+           end-if.
+
+       end program loadroutes.
